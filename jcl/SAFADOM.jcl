@@ -0,0 +1,112 @@
+//SAFADOM  JOB (ACCTNO),'SAFADOMETRO BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************
+//* JCL DO SAFADOMETRO - CICLO NOTURNO                     *
+//* Le o arquivo de nascimentos (DOBFILE), calcula         *
+//* SAFAD/ANJO por pessoa, grava relatorio, excecoes,      *
+//* historico indexado, checkpoint de restart e trilha     *
+//* de auditoria.                                          *
+//*                                                         *
+//* Condition code do step SAFAD:                          *
+//*   RC=0  execucao limpa, nenhum registro rejeitado       *
+//*   RC=4  pelo menos um registro rejeitado na validacao   *
+//*         (ver EXCFILE / relatorio de excecoes)           *
+//*   RC=16 falha abrindo DOBFILE/RPTFILE/EXCFILE/HISTFILE/ *
+//*         AUDITFILE (dataset ausente ou mal alocado) -    *
+//*         job abenda antes de processar nada              *
+//*   RC=20 restart invalido: o checkpoint aponta para mais *
+//*         registros do que o DOBFILE fornecido realmente  *
+//*         tem (arquivo errado/truncado no restart)        *
+//*                                                         *
+//* NOTA: PROGRAM-ID SAFADOMETRO tem 11 caracteres, acima   *
+//* do limite classico de 8 caracteres para nome de membro  *
+//* de load library do MVS. O load module e' catalogado     *
+//* na loadlib com o alias SAFADOM (8 caracteres) e e' esse *
+//* o nome usado abaixo em EXEC PGM=.                        *
+//*********************************************************
+//*********************************************************
+//* STEP DE ALOCACAO - garante que o cluster VSAM do        *
+//* HISTFILE (com sua trilha alternativa por pessoa) e o    *
+//* dataset sequencial do CKPTFILE existem antes do SAFAD   *
+//* rodar pela primeira vez. RC 12 da IDCAMS (componente ja *
+//* existe em execucoes seguintes) e' tolerado; qualquer     *
+//* outro RC > 0 (cluster/AIX/PATH nao criado de verdade)    *
+//* propaga e abenda o step.                                 *
+//*********************************************************
+//ALOCA    EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.SAFADOMETRO.HISTORICO)    -
+                  INDEXED                              -
+                  KEYS(32 0)                           -
+                  RECORDSIZE(51 51)                     -
+                  TRACKS(5 5)                            -
+                  FREESPACE(10 10))                      -
+         DATA (NAME(PROD.SAFADOMETRO.HISTORICO.DATA))   -
+         INDEX(NAME(PROD.SAFADOMETRO.HISTORICO.INDEX))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+  DEFINE AIX (NAME(PROD.SAFADOMETRO.HISTORICO.AIX)      -
+              RELATE(PROD.SAFADOMETRO.HISTORICO)         -
+              NONUNIQUEKEY                                -
+              KEYS(10 0)                                  -
+              RECORDSIZE(43 43)                             -
+              TRACKS(2 2)                                    -
+              UPGRADE)                                        -
+         DATA (NAME(PROD.SAFADOMETRO.HISTORICO.AIX.DATA))    -
+         INDEX(NAME(PROD.SAFADOMETRO.HISTORICO.AIX.INDEX))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+  DEFINE PATH (NAME(PROD.SAFADOMETRO.HISTORICO.PATH)   -
+               PATHENTRY(PROD.SAFADOMETRO.HISTORICO.AIX))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+  BLDINDEX INFILE(PROD.SAFADOMETRO.HISTORICO)    -
+           OUTFILE(PROD.SAFADOMETRO.HISTORICO.AIX)
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//*********************************************************
+//* STEP DE ALOCACAO DO CKPTFILE - dataset sequencial      *
+//* simples, alocado via IEFBR14/DD em vez de IDCAMS       *
+//* (ALLOCATE e' comando TSO/E, nao entende de IDCAMS).    *
+//* DISP=(MOD,CATLG,CATLG), como o AUDITFILE mais abaixo,  *
+//* faz o step funcionar tanto na primeira execucao quanto *
+//* em reruns sem abendar por "dataset ja existe".         *
+//*********************************************************
+//ALOCACKP EXEC PGM=IEFBR14
+//CKPTFILE DD DSN=PROD.SAFADOMETRO.CHECKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//*
+//SAFAD    EXEC PGM=SAFADOM
+//STEPLIB  DD DSN=PROD.SAFADOMETRO.LOADLIB,DISP=SHR
+//DOBFILE  DD DSN=PROD.SAFADOMETRO.DOB.INPUT,DISP=SHR
+//RPTFILE  DD DSN=PROD.SAFADOMETRO.RELATORIO,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE)
+//EXCFILE  DD DSN=PROD.SAFADOMETRO.EXCECOES,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(2,2),RLSE)
+//HISTFILE DD DSN=PROD.SAFADOMETRO.HISTORICO,DISP=SHR
+//CKPTFILE DD DSN=PROD.SAFADOMETRO.CHECKPOINT,DISP=SHR
+//AUDITFILE DD DSN=PROD.SAFADOMETRO.AUDITORIA,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(2,2),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*********************************************************
+//* STEP SO RODA QUANDO O SAFAD TERMINOU LIMPO (RC=0),      *
+//* LIBERANDO O PROCESSAMENTO DOWNSTREAM QUE DEPENDE DO     *
+//* RELATORIO DO SAFADOMETRO.                               *
+//*********************************************************
+//LIBERA   EXEC PGM=IEFBR14,COND=(0,NE,SAFAD)
+//DD1      DD DUMMY
+//*
+//*********************************************************
+//* STEP RODA QUANDO O SAFAD NAO TERMINOU RC=0, OU SEJA,     *
+//* REGISTROS REJEITADOS (RC=4) OU ABEND DE ALOCACAO (RC=16),*
+//* PARA AVISAR O OPERADOR/SCHEDULER. COND=(0,EQ,SAFAD)      *
+//* PULA O STEP SO QUANDO SAFAD RC=0.                        *
+//*********************************************************
+//AVISA    EXEC PGM=IEFBR14,COND=(0,EQ,SAFAD)
+//DD1      DD DUMMY
