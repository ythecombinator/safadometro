@@ -1,30 +1,519 @@
-*********************************************
-*** Safad√¥metro em COBOL por Keoma Borges ***
-***      Compilado no OpenCOBOL 1.1.0     ***
-*** Relembrando dos meus dias de IBM *-*  ***
-*********************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SAFADOMETRO.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 DIA      PIC 9(2).
-        01 MES      PIC 9(2).
-        01 ANO      PIC 9(2).
-        01 SOMAMES  PIC 9(3).
-        01 SAFAD    PIC 9(3).
-        01 ANJO     PIC 9(3).
-PROCEDURE DIVISION.
-*    MOVE 03 TO MES
-*    MOVE 31 TO DIA
-*    MOVE 92 TO ANO
-*    MOVE ZEROS TO SOMAMES
-    PERFORM UNTIL MES = 0
-        COMPUTE SOMAMES = SOMAMES + MES
-        COMPUTE MES = MES - 1
-    END-PERFORM.
-    COMPUTE SAFAD = SOMAMES + (ANO / 100) * (50 - DIA)
-    COMPUTE ANJO = 100 - SAFAD
-    DISPLAY SAFAD
-    DISPLAY ANJO.
-    STOP RUN.
+      *****************************************************
+      *** Safadometro em COBOL por Keoma Borges          ***
+      ***      Compilado no OpenCOBOL 1.1.0              ***
+      *** Relembrando dos meus dias de IBM *-*           ***
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFADOMETRO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOB-FILE ASSIGN TO DOBFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DOB.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RPT.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXC.
+           SELECT HISTORY-FILE ASSIGN TO HISTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CHAVE
+               ALTERNATE RECORD KEY IS HIST-PESSOA-ID WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HIST.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOB-FILE
+           RECORDING MODE IS F.
+           COPY DOBREC.
+
+       FD  REPORT-FILE.
+           COPY RPTREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCREC.
+
+       FD  HISTORY-FILE.
+           COPY HISTREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CKPTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  DIA      PIC 9(2).
+       01  MES      PIC 9(2).
+       01  ANO      PIC 9(4).
+       01  SOMAMES  PIC 9(3).
+       01  SAFAD    PIC 9(3).
+       01  ANJO     PIC 9(3).
+
+       01  WS-STATUS-DOB        PIC X(2).
+       01  WS-STATUS-RPT        PIC X(2).
+       01  WS-STATUS-EXC        PIC X(2).
+       01  WS-STATUS-HIST       PIC X(2).
+       01  WS-STATUS-CKPT       PIC X(2).
+       01  WS-STATUS-AUD        PIC X(2).
+       01  WS-FIM-DOB           PIC X VALUE 'N'.
+           88 FIM-DOB           VALUE 'S'.
+
+       01  WS-INTERVALO-CHECKPOINT PIC 9(4) VALUE 100.
+       01  WS-ULTIMO-CHECKPOINT    PIC 9(8) VALUE 0.
+       01  WS-REGISTROS-LIDOS      PIC 9(8) VALUE 0.
+       01  WS-INDICE-AVANCO        PIC 9(8).
+
+       01  WS-REGISTROS-REPORTADOS PIC 9(8) VALUE 0.
+       01  WS-REGISTROS-REJEITADOS PIC 9(8) VALUE 0.
+       01  WS-TOTAL-SAFAD          PIC 9(9) VALUE 0.
+       01  WS-TOTAL-EDITADO        PIC ZZZ,ZZZ,ZZ9.
+       01  WS-REGISTROS-EDITADO    PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-STATUS-REGISTRO   PIC X VALUE 'S'.
+           88 REGISTRO-VALIDO   VALUE 'S'.
+           88 REGISTRO-INVALIDO VALUE 'N'.
+       01  WS-MOTIVO-REJEICAO   PIC X(40).
+
+       01  WS-DATA-EXECUCAO     PIC X(10).
+       01  WS-DATA-HORA-EXECUCAO PIC X(14).
+       01  WS-DATA-ATUAL.
+           05  WS-DATA-ANO      PIC 9(4).
+           05  WS-DATA-MES      PIC 9(2).
+           05  WS-DATA-DIA      PIC 9(2).
+
+       01  WS-CONTADOR-MES      PIC 9(2).
+       01  WS-COMPONENTE-SECULO PIC S9(4).
+       01  WS-SAFAD-BRUTO       PIC S9(4).
+
+       01  WS-FAIXA-SAFAD        PIC X(6).
+       01  WS-FAIXA-ANJO         PIC X(6).
+       01  WS-QTDE-SAFAD-BAIXA   PIC 9(6) VALUE 0.
+       01  WS-QTDE-SAFAD-MEDIA   PIC 9(6) VALUE 0.
+       01  WS-QTDE-SAFAD-ALTA    PIC 9(6) VALUE 0.
+       01  WS-QTDE-ANJO-BAIXA    PIC 9(6) VALUE 0.
+       01  WS-QTDE-ANJO-MEDIA    PIC 9(6) VALUE 0.
+       01  WS-QTDE-ANJO-ALTA     PIC 9(6) VALUE 0.
+       01  WS-CONTAGEM-EDITADA   PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESSA-REGISTRO-DOB
+               UNTIL FIM-DOB
+           PERFORM 9000-FINALIZAR
+           PERFORM 9900-DEFINIR-CONDITION-CODE
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-ATUAL
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-DATA-HORA-EXECUCAO
+           STRING WS-DATA-ANO   "-"
+                  WS-DATA-MES   "-"
+                  WS-DATA-DIA
+                  DELIMITED BY SIZE INTO WS-DATA-EXECUCAO
+           PERFORM 1300-LER-CHECKPOINT
+           PERFORM 1500-ABRIR-AUDITORIA
+           OPEN INPUT DOB-FILE
+           IF WS-STATUS-DOB NOT = "00"
+               DISPLAY "ERRO ABRINDO DOBFILE, FILE STATUS: "
+                   WS-STATUS-DOB
+               PERFORM 8900-GRAVAR-AUDITORIA
+               CLOSE AUDIT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1600-ABRIR-RELATORIO
+           PERFORM 1200-ABRIR-HISTORICO
+           PERFORM 2100-LER-REGISTRO-DOB.
+
+       1600-ABRIR-RELATORIO.
+           IF WS-ULTIMO-CHECKPOINT > 0
+               PERFORM 1400-AVANCAR-REGISTROS-PROCESSADOS
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF WS-STATUS-RPT NOT = "00"
+               DISPLAY "ERRO ABRINDO RPTFILE, FILE STATUS: "
+                   WS-STATUS-RPT
+               CLOSE DOB-FILE
+               PERFORM 8900-GRAVAR-AUDITORIA
+               CLOSE AUDIT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-STATUS-EXC NOT = "00"
+               DISPLAY "ERRO ABRINDO EXCFILE, FILE STATUS: "
+                   WS-STATUS-EXC
+               CLOSE DOB-FILE
+               CLOSE REPORT-FILE
+               PERFORM 8900-GRAVAR-AUDITORIA
+               CLOSE AUDIT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-ULTIMO-CHECKPOINT = 0
+               PERFORM 1100-GRAVAR-CABECALHO
+           END-IF.
+
+       1500-ABRIR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-STATUS-AUD NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-STATUS-AUD NOT = "00"
+               DISPLAY "ERRO ABRINDO AUDITFILE, FILE STATUS: "
+                   WS-STATUS-AUD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1200-ABRIR-HISTORICO.
+           OPEN I-O HISTORY-FILE
+           IF WS-STATUS-HIST NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "ERRO ABRINDO HISTFILE, FILE STATUS: "
+                   WS-STATUS-HIST
+               CLOSE DOB-FILE
+               CLOSE REPORT-FILE
+               CLOSE EXCEPTION-FILE
+               PERFORM 8900-GRAVAR-AUDITORIA
+               CLOSE AUDIT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1300-LER-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-STATUS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-ULTIMO-REGISTRO TO WS-ULTIMO-CHECKPOINT
+                       MOVE CKPT-TOTAL-REPORTADOS
+                           TO WS-REGISTROS-REPORTADOS
+                       MOVE CKPT-TOTAL-REJEITADOS
+                           TO WS-REGISTROS-REJEITADOS
+                       MOVE CKPT-TOTAL-SAFAD TO WS-TOTAL-SAFAD
+                       MOVE CKPT-QTDE-SAFAD-BAIXA TO WS-QTDE-SAFAD-BAIXA
+                       MOVE CKPT-QTDE-SAFAD-MEDIA TO WS-QTDE-SAFAD-MEDIA
+                       MOVE CKPT-QTDE-SAFAD-ALTA  TO WS-QTDE-SAFAD-ALTA
+                       MOVE CKPT-QTDE-ANJO-BAIXA  TO WS-QTDE-ANJO-BAIXA
+                       MOVE CKPT-QTDE-ANJO-MEDIA  TO WS-QTDE-ANJO-MEDIA
+                       MOVE CKPT-QTDE-ANJO-ALTA   TO WS-QTDE-ANJO-ALTA
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1400-AVANCAR-REGISTROS-PROCESSADOS.
+           MOVE 1 TO WS-INDICE-AVANCO
+           PERFORM UNTIL WS-INDICE-AVANCO > WS-ULTIMO-CHECKPOINT
+                       OR FIM-DOB
+               READ DOB-FILE
+                   AT END
+                       SET FIM-DOB TO TRUE
+               END-READ
+               ADD 1 TO WS-INDICE-AVANCO
+           END-PERFORM
+           IF FIM-DOB
+               DISPLAY "ERRO: DOBFILE TERMINOU ANTES DO CHECKPOINT, "
+                   "ULTIMO REGISTRO GRAVADO: " WS-ULTIMO-CHECKPOINT
+               CLOSE DOB-FILE
+               PERFORM 8900-GRAVAR-AUDITORIA
+               CLOSE AUDIT-FILE
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-ULTIMO-CHECKPOINT TO WS-REGISTROS-LIDOS.
+
+       1100-GRAVAR-CABECALHO.
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "RELATORIO SAFADOMETRO - EXECUCAO EM "
+                  WS-DATA-EXECUCAO
+                  DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "DATA        ID-PESSOA  DIA MES  ANO SOMA SAFAD ANJO"
+                  DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE SPACES TO EXC-TITLE-LINE
+           STRING "RELATORIO DE EXCECOES SAFADOMETRO - EXECUCAO EM "
+                  WS-DATA-EXECUCAO
+                  DELIMITED BY SIZE INTO EXC-TITLE-LINE
+           WRITE EXC-TITLE-LINE
+
+           MOVE SPACES TO EXC-TITLE-LINE
+           STRING "DATA        ID-PESSOA  DIA MES  ANO MOTIVO"
+                  DELIMITED BY SIZE INTO EXC-TITLE-LINE
+           WRITE EXC-TITLE-LINE.
+
+       2000-PROCESSA-REGISTRO-DOB.
+           MOVE DOB-DIA TO DIA
+           MOVE DOB-MES TO MES
+           MOVE DOB-ANO TO ANO
+           PERFORM 2200-VALIDAR-REGISTRO
+           IF REGISTRO-VALIDO
+               PERFORM 2300-CALCULAR-SAFAD
+               PERFORM 2400-CLASSIFICAR-FAIXA
+               PERFORM 2500-GRAVAR-DETALHE-RELATORIO
+               PERFORM 2600-GRAVAR-HISTORICO
+               ADD 1 TO WS-REGISTROS-REPORTADOS
+               ADD SAFAD TO WS-TOTAL-SAFAD
+           ELSE
+               PERFORM 2800-GRAVAR-EXCECAO
+               ADD 1 TO WS-REGISTROS-REJEITADOS
+           END-IF
+           ADD 1 TO WS-REGISTROS-LIDOS
+           PERFORM 2700-VERIFICAR-CHECKPOINT
+           PERFORM 2100-LER-REGISTRO-DOB.
+
+       2100-LER-REGISTRO-DOB.
+           READ DOB-FILE
+               AT END
+                   SET FIM-DOB TO TRUE
+           END-READ.
+
+       2200-VALIDAR-REGISTRO.
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+           IF DIA < 1 OR DIA > 31
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE "DIA FORA DA FAIXA VALIDA (1-31)"
+                   TO WS-MOTIVO-REJEICAO
+           END-IF
+           IF MES < 1 OR MES > 12
+               SET REGISTRO-INVALIDO TO TRUE
+               IF WS-MOTIVO-REJEICAO = SPACES
+                   MOVE "MES FORA DA FAIXA VALIDA (1-12)"
+                       TO WS-MOTIVO-REJEICAO
+               ELSE
+                   MOVE "DIA E MES FORA DA FAIXA VALIDA"
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+       2300-CALCULAR-SAFAD.
+           MOVE ZEROS TO SOMAMES
+           MOVE MES TO WS-CONTADOR-MES
+           PERFORM UNTIL WS-CONTADOR-MES = 0
+               COMPUTE SOMAMES = SOMAMES + WS-CONTADOR-MES
+               COMPUTE WS-CONTADOR-MES = WS-CONTADOR-MES - 1
+           END-PERFORM
+           COMPUTE WS-COMPONENTE-SECULO = (ANO - 1900) / 100
+           COMPUTE WS-SAFAD-BRUTO =
+               SOMAMES + WS-COMPONENTE-SECULO * (50 - DIA)
+           COMPUTE SAFAD = FUNCTION MOD(WS-SAFAD-BRUTO, 100)
+           COMPUTE ANJO = 100 - SAFAD.
+
+       2400-CLASSIFICAR-FAIXA.
+           EVALUATE TRUE
+               WHEN SAFAD <= 33
+                   MOVE "BAIXA " TO WS-FAIXA-SAFAD
+                   ADD 1 TO WS-QTDE-SAFAD-BAIXA
+               WHEN SAFAD <= 66
+                   MOVE "MEDIA " TO WS-FAIXA-SAFAD
+                   ADD 1 TO WS-QTDE-SAFAD-MEDIA
+               WHEN OTHER
+                   MOVE "ALTA  " TO WS-FAIXA-SAFAD
+                   ADD 1 TO WS-QTDE-SAFAD-ALTA
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN ANJO <= 33
+                   MOVE "BAIXA " TO WS-FAIXA-ANJO
+                   ADD 1 TO WS-QTDE-ANJO-BAIXA
+               WHEN ANJO <= 66
+                   MOVE "MEDIA " TO WS-FAIXA-ANJO
+                   ADD 1 TO WS-QTDE-ANJO-MEDIA
+               WHEN OTHER
+                   MOVE "ALTA  " TO WS-FAIXA-ANJO
+                   ADD 1 TO WS-QTDE-ANJO-ALTA
+           END-EVALUATE.
+
+       2500-GRAVAR-DETALHE-RELATORIO.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           MOVE WS-DATA-EXECUCAO TO RPT-DATA-EXECUCAO
+           MOVE DOB-PESSOA-ID    TO RPT-PESSOA-ID
+           MOVE DIA              TO RPT-DIA
+           MOVE MES              TO RPT-MES
+           MOVE ANO              TO RPT-ANO
+           MOVE SOMAMES          TO RPT-SOMAMES
+           MOVE SAFAD            TO RPT-SAFAD
+           MOVE ANJO             TO RPT-ANJO
+           MOVE WS-FAIXA-SAFAD   TO RPT-FAIXA-SAFAD
+           MOVE WS-FAIXA-ANJO    TO RPT-FAIXA-ANJO
+           WRITE RPT-DETAIL-LINE.
+
+       2600-GRAVAR-HISTORICO.
+           MOVE DOB-PESSOA-ID          TO HIST-PESSOA-ID
+           MOVE WS-DATA-HORA-EXECUCAO  TO HIST-DATA-HORA
+           MOVE WS-REGISTROS-LIDOS     TO HIST-SEQ
+           MOVE WS-DATA-EXECUCAO       TO HIST-DATA-EXECUCAO
+           MOVE SOMAMES                TO HIST-SOMAMES
+           MOVE SAFAD                  TO HIST-SAFAD
+           MOVE ANJO                   TO HIST-ANJO
+           WRITE HIST-RECORD
+               INVALID KEY
+                   DISPLAY "ERRO GRAVANDO HISTORICO: " WS-STATUS-HIST
+           END-WRITE.
+
+       2700-VERIFICAR-CHECKPOINT.
+           IF FUNCTION MOD(WS-REGISTROS-LIDOS WS-INTERVALO-CHECKPOINT)
+                   = 0
+               PERFORM 2750-GRAVAR-CHECKPOINT
+           END-IF.
+
+       2750-GRAVAR-CHECKPOINT.
+           MOVE WS-REGISTROS-LIDOS      TO CKPT-ULTIMO-REGISTRO
+           MOVE WS-REGISTROS-REPORTADOS TO CKPT-TOTAL-REPORTADOS
+           MOVE WS-REGISTROS-REJEITADOS TO CKPT-TOTAL-REJEITADOS
+           MOVE WS-TOTAL-SAFAD           TO CKPT-TOTAL-SAFAD
+           MOVE WS-QTDE-SAFAD-BAIXA      TO CKPT-QTDE-SAFAD-BAIXA
+           MOVE WS-QTDE-SAFAD-MEDIA      TO CKPT-QTDE-SAFAD-MEDIA
+           MOVE WS-QTDE-SAFAD-ALTA       TO CKPT-QTDE-SAFAD-ALTA
+           MOVE WS-QTDE-ANJO-BAIXA       TO CKPT-QTDE-ANJO-BAIXA
+           MOVE WS-QTDE-ANJO-MEDIA       TO CKPT-QTDE-ANJO-MEDIA
+           MOVE WS-QTDE-ANJO-ALTA        TO CKPT-QTDE-ANJO-ALTA
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2800-GRAVAR-EXCECAO.
+           MOVE SPACES TO EXC-DETAIL-LINE
+           MOVE WS-DATA-EXECUCAO TO EXC-DATA-EXECUCAO
+           MOVE DOB-PESSOA-ID    TO EXC-PESSOA-ID
+           MOVE DIA              TO EXC-DIA
+           MOVE MES              TO EXC-MES
+           MOVE ANO              TO EXC-ANO
+           MOVE WS-MOTIVO-REJEICAO TO EXC-MOTIVO
+           WRITE EXC-DETAIL-LINE.
+
+       8000-GRAVAR-RESUMO.
+           MOVE SPACES TO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "RESUMO DA EXECUCAO - DISTRIBUICAO POR FAIXA"
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-QTDE-SAFAD-BAIXA TO WS-CONTAGEM-EDITADA
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "SAFAD BAIXA  (<= 33): " WS-CONTAGEM-EDITADA
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-QTDE-SAFAD-MEDIA TO WS-CONTAGEM-EDITADA
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "SAFAD MEDIA  (34-66): " WS-CONTAGEM-EDITADA
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-QTDE-SAFAD-ALTA TO WS-CONTAGEM-EDITADA
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "SAFAD ALTA   (>= 67): " WS-CONTAGEM-EDITADA
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-QTDE-ANJO-BAIXA TO WS-CONTAGEM-EDITADA
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "ANJO  BAIXA  (<= 33): " WS-CONTAGEM-EDITADA
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-QTDE-ANJO-MEDIA TO WS-CONTAGEM-EDITADA
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "ANJO  MEDIA  (34-66): " WS-CONTAGEM-EDITADA
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-QTDE-ANJO-ALTA TO WS-CONTAGEM-EDITADA
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "ANJO  ALTA   (>= 67): " WS-CONTAGEM-EDITADA
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE SPACES TO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "TOTAIS DE CONTROLE" DELIMITED BY SIZE
+               INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-REGISTROS-LIDOS TO WS-REGISTROS-EDITADO
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "REGISTROS LIDOS......: " WS-REGISTROS-EDITADO
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-REGISTROS-REPORTADOS TO WS-REGISTROS-EDITADO
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "REGISTROS REPORTADOS.: " WS-REGISTROS-EDITADO
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-REGISTROS-REJEITADOS TO WS-REGISTROS-EDITADO
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "REGISTROS REJEITADOS.: " WS-REGISTROS-EDITADO
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE
+
+           MOVE WS-TOTAL-SAFAD TO WS-TOTAL-EDITADO
+           MOVE SPACES TO RPT-TITLE-LINE
+           STRING "SOMA DE CONTROLE SAFAD: " WS-TOTAL-EDITADO
+               DELIMITED BY SIZE INTO RPT-TITLE-LINE
+           WRITE RPT-TITLE-LINE.
+
+       8900-GRAVAR-AUDITORIA.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-DATA-HORA-EXECUCAO  TO AUDIT-DATA-HORA
+           MOVE "DOBFILE"              TO AUDIT-ORIGEM
+           MOVE WS-REGISTROS-LIDOS     TO AUDIT-QTDE-REGISTROS
+           MOVE WS-REGISTROS-REJEITADOS TO AUDIT-QTDE-REJEITADOS
+           WRITE AUDIT-RECORD.
+
+       9000-FINALIZAR.
+           PERFORM 8000-GRAVAR-RESUMO
+           PERFORM 8900-GRAVAR-AUDITORIA
+           CLOSE DOB-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE HISTORY-FILE
+           CLOSE AUDIT-FILE
+           MOVE 0 TO CKPT-ULTIMO-REGISTRO
+           MOVE 0 TO CKPT-TOTAL-REPORTADOS
+           MOVE 0 TO CKPT-TOTAL-REJEITADOS
+           MOVE 0 TO CKPT-TOTAL-SAFAD
+           MOVE 0 TO CKPT-QTDE-SAFAD-BAIXA
+           MOVE 0 TO CKPT-QTDE-SAFAD-MEDIA
+           MOVE 0 TO CKPT-QTDE-SAFAD-ALTA
+           MOVE 0 TO CKPT-QTDE-ANJO-BAIXA
+           MOVE 0 TO CKPT-QTDE-ANJO-MEDIA
+           MOVE 0 TO CKPT-QTDE-ANJO-ALTA
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9900-DEFINIR-CONDITION-CODE.
+           IF WS-REGISTROS-REJEITADOS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
