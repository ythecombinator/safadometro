@@ -0,0 +1,11 @@
+      *****************************************************
+      *** DOBREC - layout do registro de entrada do     ***
+      *** SAFADOMETRO (um registro por pessoa)           ***
+      *****************************************************
+       01  DOB-RECORD.
+           05  DOB-PESSOA-ID       PIC X(10).
+           05  DOB-NOME            PIC X(20).
+           05  DOB-DIA             PIC 9(2).
+           05  DOB-MES             PIC 9(2).
+           05  DOB-ANO             PIC 9(4).
+           05  FILLER              PIC X(42).
