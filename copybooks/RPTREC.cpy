@@ -0,0 +1,27 @@
+      *****************************************************
+      *** RPTREC - layouts do relatorio impresso do     ***
+      *** SAFADOMETRO (titulo e linha de detalhe)        ***
+      *****************************************************
+       01  RPT-TITLE-LINE              PIC X(100).
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DATA-EXECUCAO       PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-PESSOA-ID           PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-DIA                 PIC 99.
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  RPT-MES                 PIC 99.
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  RPT-ANO                 PIC 9(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-SOMAMES             PIC ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-SAFAD               PIC ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-ANJO                PIC ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-FAIXA-SAFAD         PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-FAIXA-ANJO          PIC X(6).
+           05  FILLER                  PIC X(35) VALUE SPACES.
