@@ -0,0 +1,13 @@
+      *****************************************************
+      *** AUDITREC - layout do registro de trilha de    ***
+      *** auditoria do SAFADOMETRO (uma linha por        ***
+      *** execucao do programa)                          ***
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATA-HORA         PIC X(14).
+           05  FILLER                 PIC X(1)  VALUE SPACE.
+           05  AUDIT-ORIGEM           PIC X(20).
+           05  FILLER                 PIC X(1)  VALUE SPACE.
+           05  AUDIT-QTDE-REGISTROS   PIC 9(8).
+           05  FILLER                 PIC X(1)  VALUE SPACE.
+           05  AUDIT-QTDE-REJEITADOS  PIC 9(8).
