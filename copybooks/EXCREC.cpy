@@ -0,0 +1,19 @@
+      *****************************************************
+      *** EXCREC - layout do relatorio de excecoes do   ***
+      *** SAFADOMETRO (registros rejeitados na validacao)***
+      *****************************************************
+       01  EXC-TITLE-LINE              PIC X(100).
+
+       01  EXC-DETAIL-LINE.
+           05  EXC-DATA-EXECUCAO       PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  EXC-PESSOA-ID           PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  EXC-DIA                 PIC 99.
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  EXC-MES                 PIC 99.
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  EXC-ANO                 PIC 9(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  EXC-MOTIVO              PIC X(40).
+           05  FILLER                  PIC X(24) VALUE SPACES.
