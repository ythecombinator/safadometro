@@ -0,0 +1,14 @@
+      *****************************************************
+      *** HISTREC - layout do arquivo indexado de        ***
+      *** historico de execucoes do SAFADOMETRO, com     ***
+      *** uma chave por pessoa/execucao                  ***
+      *****************************************************
+       01  HIST-RECORD.
+           05  HIST-CHAVE.
+               10  HIST-PESSOA-ID      PIC X(10).
+               10  HIST-DATA-HORA      PIC X(14).
+               10  HIST-SEQ            PIC 9(8).
+           05  HIST-DATA-EXECUCAO      PIC X(10).
+           05  HIST-SOMAMES            PIC 9(3).
+           05  HIST-SAFAD              PIC 9(3).
+           05  HIST-ANJO               PIC 9(3).
