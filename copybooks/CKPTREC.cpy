@@ -0,0 +1,16 @@
+      *****************************************************
+      *** CKPTREC - layout do arquivo de checkpoint do  ***
+      *** SAFADOMETRO (posicao do ultimo registro do    ***
+      *** arquivo de entrada ja processado e reportado) ***
+      *****************************************************
+       01  CKPT-RECORD.
+           05  CKPT-ULTIMO-REGISTRO    PIC 9(8).
+           05  CKPT-TOTAL-REPORTADOS   PIC 9(8).
+           05  CKPT-TOTAL-REJEITADOS   PIC 9(8).
+           05  CKPT-TOTAL-SAFAD        PIC 9(9).
+           05  CKPT-QTDE-SAFAD-BAIXA    PIC 9(6).
+           05  CKPT-QTDE-SAFAD-MEDIA    PIC 9(6).
+           05  CKPT-QTDE-SAFAD-ALTA     PIC 9(6).
+           05  CKPT-QTDE-ANJO-BAIXA     PIC 9(6).
+           05  CKPT-QTDE-ANJO-MEDIA     PIC 9(6).
+           05  CKPT-QTDE-ANJO-ALTA      PIC 9(6).
